@@ -0,0 +1,33 @@
+000100*----------------------------------------------------------------*
+000110*    CPYOUT01                                                    *
+000120*    FIELDED, FIXED-WIDTH RECORD LAYOUT FOR A LINE WRITTEN TO     *
+000130*    OUTPUTFILE. REPLACES THE "PROCESSED: " FREE-TEXT PREFIX SO   *
+000140*    THE FILE CAN BE PICKED UP AS A FEED BY A DOWNSTREAM SYSTEM   *
+000150*    RATHER THAN ONLY BEING READ BY EYE. SAME SHAPE AS CPYINP01   *
+000160*    SO A DETAIL RECORD'S FIELDS CARRY STRAIGHT ACROSS, WITH A    *
+000170*    HEADER AND TRAILER RECORD REDEFINITION FOR THE RUN-LEVEL     *
+000180*    RECORDS LOGIC WRITES AT THE START AND END OF THE FILE.       *
+000190*----------------------------------------------------------------*
+000200*    DATE       INIT  DESCRIPTION                                *
+000210*    08/09/2026 RJM   ORIGINAL COPYBOOK.                          *
+000220*----------------------------------------------------------------*
+000230 01  OR-RECORD.
+000240     05  OR-REC-TYPE             PIC X(01).
+000250         88  OR-IS-HEADER            VALUE "H".
+000260         88  OR-IS-DETAIL            VALUE "D".
+000270         88  OR-IS-TRAILER           VALUE "T".
+000280     05  OR-DETAIL-DATA.
+000290         10  OR-KEY              PIC X(10).
+000300         10  OR-DATE             PIC X(08).
+000310         10  OR-AMOUNT           PIC S9(09)V99.
+000320         10  OR-STATUS           PIC X(01).
+000330         10  FILLER              PIC X(225).
+000340     05  OR-HEADER-DATA REDEFINES OR-DETAIL-DATA.
+000350         10  OR-HDR-FILE-ID      PIC X(10).
+000360         10  OR-HDR-RUN-DATE     PIC X(08).
+000370         10  OR-HDR-RUN-TIME     PIC X(06).
+000380         10  FILLER              PIC X(231).
+000390     05  OR-TRAILER-DATA REDEFINES OR-DETAIL-DATA.
+000400         10  OR-TRL-REC-COUNT    PIC 9(09).
+000410         10  OR-TRL-CTL-TOTAL    PIC S9(09)V99.
+000420         10  FILLER              PIC X(235).
