@@ -0,0 +1,37 @@
+000100*----------------------------------------------------------------*
+000110*    CPYINP01                                                    *
+000120*    FIELDED RECORD LAYOUT FOR A LINE COMING OFF INPUTFILE.       *
+000130*    REPLACES THE OPAQUE PIC X(256) BLOB SO THAT LOGIC AND ANY    *
+000140*    FUTURE READER PROGRAM CAN REFERENCE REAL FIELDS INSTEAD OF   *
+000150*    RE-PARSING THE RAW TEXT EVERY TIME IT IS NEEDED.             *
+000160*----------------------------------------------------------------*
+000170*    DATE       INIT  DESCRIPTION                                *
+000180*    08/09/2026 RJM   ORIGINAL COPYBOOK.                          *
+000185*    08/09/2026 RJM   ADDED HEADER/TRAILER REDEFINITIONS SO A     *
+000186*                     HEADER OR TRAILER LINE'S FIELDS CAN BE      *
+000187*                     REFERENCED BY NAME INSTEAD OF BORROWING     *
+000188*                     THE DETAIL RECORD'S KEY/DATE/AMOUNT BYTES.  *
+000189*----------------------------------------------------------------*
+000200 01  IR-RECORD.
+000210     05  IR-REC-TYPE             PIC X(01).
+000220         88  IR-IS-HEADER            VALUE "H".
+000230         88  IR-IS-DETAIL            VALUE "D".
+000240         88  IR-IS-TRAILER           VALUE "T".
+000245     05  IR-DETAIL-DATA.
+000250         10  IR-KEY              PIC X(10).
+000260         10  IR-DATE             PIC X(08).
+000270         10  IR-AMOUNT           PIC S9(09)V99.
+000280         10  IR-STATUS           PIC X(01).
+000290             88  IR-STATUS-ACTIVE        VALUE "A".
+000300             88  IR-STATUS-PENDING       VALUE "P".
+000310             88  IR-STATUS-CANCELLED     VALUE "X".
+000315         10  FILLER              PIC X(225).
+000316     05  IR-HEADER-DATA REDEFINES IR-DETAIL-DATA.
+000317         10  IR-HDR-FILE-ID      PIC X(10).
+000318         10  IR-HDR-RUN-DATE     PIC X(08).
+000319         10  FILLER              PIC X(237).
+000320     05  IR-TRAILER-DATA REDEFINES IR-DETAIL-DATA.
+000321         10  IR-TRL-REC-COUNT    PIC 9(10).
+000322         10  FILLER              PIC X(08).
+000323         10  IR-TRL-CTL-TOTAL    PIC S9(09)V99.
+000324         10  FILLER              PIC X(226).
