@@ -1,40 +1,755 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. LOGIC.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT INPUTFILE ASSIGN TO "data/input.json"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT OUTPUTFILE ASSIGN TO "data/output.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  INPUTFILE.
-       01  INPUT-REC PIC X(256).
-
-       FD  OUTPUTFILE.
-       01  OUTPUT-REC PIC X(256).
-
-       WORKING-STORAGE SECTION.
-       01  WS-LINE PIC X(256).
-
-       PROCEDURE DIVISION.
-           OPEN INPUT INPUTFILE
-           OPEN OUTPUT OUTPUTFILE
-
-           PERFORM UNTIL 1 = 2
-               READ INPUTFILE INTO WS-LINE
-                   AT END EXIT PERFORM
-               END-READ
-               STRING "Processed: " DELIMITED BY SIZE
-                      WS-LINE DELIMITED BY SIZE
-                      INTO OUTPUT-REC
-               WRITE OUTPUT-REC
-           END-PERFORM
-
-           CLOSE INPUTFILE
-           CLOSE OUTPUTFILE
-           DISPLAY "COBOL processing complete."
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. LOGIC.
+000120 AUTHOR. DATA-PROCESSING-GROUP.
+000130 INSTALLATION. DAILY-PROCESSING-CENTER.
+000140 DATE-WRITTEN. 01/15/2019.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------*
+000170*                  M O D I F I C A T I O N   L O G                *
+000180*----------------------------------------------------------------*
+000190* DATE       INIT  DESCRIPTION                                   *
+000200* 01/15/2019 DPG   ORIGINAL PROGRAM - READ INPUT, STAMP AND      *
+000210*                  WRITE TO OUTPUT.                              *
+000220* 08/09/2026 RJM   ADDED CHECKPOINT/RESTART SUPPORT SO A JOB     *
+000230*                  THAT ABENDS MID-FILE CAN RESUME WITHOUT       *
+000240*                  REPROCESSING RECORDS ALREADY WRITTEN.         *
+000250* 08/09/2026 RJM   MOVED WS-LINE INTO A FIELDED LAYOUT (SEE      *
+000260*                  CPYINP01) INSTEAD OF TREATING EVERY LINE AS   *
+000270*                  AN OPAQUE STRING.                             *
+000280* 08/09/2026 RJM   ADDED VALIDATION AND A REJECT FILE SO BLANK   *
+000290*                  OR MALFORMED LINES NO LONGER FLOW INTO        *
+000300*                  OUTPUTFILE LABELED "PROCESSED".               *
+000310* 08/09/2026 RJM   ADDED A RUN-CONTROL REPORT (COUNTS AND        *
+000320*                  START/END TIMESTAMPS) FOR AUDIT.              *
+000330* 08/09/2026 RJM   REPLACED THE "PROCESSED: " OUTPUT PREFIX WITH *
+000340*                  A FIXED-FIELD OUTPUTFILE LAYOUT AND ADDED A   *
+000350*                  HEADER/TRAILER RECORD PAIR.                   *
+000360* 08/09/2026 RJM   ADDED RECORD-TYPE DISPATCH SO HEADER, DETAIL  *
+000370*                  AND TRAILER LINES EACH GET THEIR OWN          *
+000380*                  PROCESSING INSTEAD OF BEING TREATED ALIKE.    *
+000390* 08/09/2026 RJM   INPUTFILE/OUTPUTFILE ASSIGNMENT IS NOW TAKEN  *
+000400*                  FROM LOGIC_INPUT_DD/LOGIC_OUTPUT_DD AT RUN    *
+000410*                  TIME, DEFAULTING TO THE ORIGINAL LITERAL      *
+000420*                  PATHS, SO ONE LOAD MODULE CAN SERVE ANY       *
+000430*                  DATASET WITHOUT A RECOMPILE.                  *
+000440* 08/09/2026 RJM   ADDED CONTROL-TOTAL RECONCILIATION AGAINST    *
+000450*                  THE INPUT TRAILER'S CARRIED COUNT/TOTAL - A   *
+000460*                  MISMATCH NOW FAILS THE RUN (RETURN-CODE 16)   *
+000470*                  INSTEAD OF COMPLETING SILENTLY.               *
+000480* 08/09/2026 RJM   ONLY RESTORE THE CHECKPOINT'S SAVED COUNTERS  *
+000490*                  WHEN A REAL RESTART IS DETECTED (SKIP TARGET  *
+000500*                  > ZERO) SO A STALE OR MALFORMED RESTARTFILE   *
+000510*                  CANNOT CONTAMINATE A FRESH RUN. THE           *
+000520*                  CHECKPOINT NOW ALSO CARRIES WHETHER THE INPUT *
+000530*                  TRAILER WAS ALREADY SEEN (WITH ITS CAPTURED   *
+000540*                  COUNT/TOTAL) AND WHETHER THE OUTPUT TRAILER   *
+000550*                  WAS ALREADY WRITTEN, SO A RUN RESUMED RIGHT   *
+000560*                  AT THE END OF THE FILE RECONCILES CORRECTLY   *
+000570*                  AND NEVER APPENDS A SECOND TRAILER RECORD.    *
+000580* 08/09/2026 RJM   RECONCILIATION NOW COMPARES RECORDS SEEN       *
+000590*                  (WRITTEN PLUS REJECTED) AND THE TOTAL AMOUNT   *
+000600*                  OF EVERY DETAIL RECORD SEEN AGAINST THE INPUT  *
+000610*                  TRAILER, SO A LEGITIMATE REJECT NO LONGER      *
+000620*                  LOOKS LIKE A SHORT OR CORRUPTED TRANSMISSION.  *
+000630*                  THE CHECKPOINT NOW ALSO FORCES OUTPUTFILE AND  *
+000640*                  REJECTFILE DURABLE (CLOSE/OPEN EXTEND, THE     *
+000650*                  SAME AS RESTARTFILE) AT EVERY CHECKPOINT, AND  *
+000660*                  THE CHECKPOINT'S OWN OPEN OF RESTARTFILE NOW   *
+000670*                  CHECKS FILE STATUS LIKE EVERY OTHER OPEN IN    *
+000680*                  THIS PROGRAM. THE RESTART FILE IS NOW REMOVED  *
+000690*                  RIGHT AFTER RECONCILIATION, BEFORE THE CONTROL *
+000700*                  REPORT IS WRITTEN, SO A CONTROL-REPORT OPEN    *
+000710*                  FAILURE CANNOT LEAVE A STALE CHECKPOINT BEHIND *
+000720*                  FOR A RUN THAT OTHERWISE COMPLETED CLEANLY.    *
+000730*----------------------------------------------------------------*
+000740
+000750 ENVIRONMENT DIVISION.
+000760 INPUT-OUTPUT SECTION.
+000770 FILE-CONTROL.
+000780     SELECT INPUTFILE ASSIGN TO DYNAMIC WS-INPUT-DDNAME
+000790         ORGANIZATION IS LINE SEQUENTIAL
+000800         FILE STATUS IS WS-INPUTFILE-STATUS.
+000810
+000820     SELECT OUTPUTFILE ASSIGN TO DYNAMIC WS-OUTPUT-DDNAME
+000830         ORGANIZATION IS LINE SEQUENTIAL
+000840         FILE STATUS IS WS-OUTPUTFILE-STATUS.
+000850
+000860     SELECT RESTARTFILE ASSIGN TO DYNAMIC WS-RESTART-DDNAME
+000870         ORGANIZATION IS LINE SEQUENTIAL
+000880         FILE STATUS IS WS-RESTARTFILE-STATUS.
+000890
+000900     SELECT REJECTFILE ASSIGN TO DYNAMIC WS-REJECT-DDNAME
+000910         ORGANIZATION IS LINE SEQUENTIAL
+000920         FILE STATUS IS WS-REJECTFILE-STATUS.
+000930
+000940     SELECT CTLRPTFILE ASSIGN TO DYNAMIC WS-CTLRPT-DDNAME
+000950         ORGANIZATION IS LINE SEQUENTIAL
+000960         FILE STATUS IS WS-CTLRPTFILE-STATUS.
+000970
+000980 DATA DIVISION.
+000990 FILE SECTION.
+001000 FD  INPUTFILE.
+001010 01  INPUT-REC PIC X(256).
+001020
+001030 FD  OUTPUTFILE.
+001040 01  OUTPUT-REC PIC X(256).
+001050
+001060 FD  RESTARTFILE.
+001070 01  RESTART-REC.
+001080     05  RR-LAST-RECORD-NUMBER  PIC 9(09).
+001090     05  RR-RECORDS-WRITTEN     PIC 9(09).
+001100     05  RR-RECORDS-REJECTED    PIC 9(09).
+001110     05  RR-CONTROL-TOTAL       PIC S9(09)V99.
+001120     05  RR-TRAILER-SEEN        PIC X(01).
+001130     05  RR-TRL-REC-COUNT       PIC 9(10).
+001140     05  RR-TRL-CTL-TOTAL       PIC S9(09)V99.
+001150     05  RR-OUTPUT-TRL-WRITTEN  PIC X(01).
+001160     05  RR-INPUT-AMOUNT-TOTAL  PIC S9(09)V99.
+001170
+001180 FD  REJECTFILE.
+001190 01  REJECT-REC PIC X(287).
+001200
+001210 FD  CTLRPTFILE.
+001220 01  CTLRPT-REC PIC X(80).
+001230
+001240 WORKING-STORAGE SECTION.
+001250 01  WS-LINE PIC X(256).
+001260
+001270*----------------------------------------------------------------*
+001280*    FILE ASSIGNMENT WORK AREAS                                     *
+001290*    DEFAULT TO THE SAME LITERAL PATHS AS BEFORE, BUT MAY BE        *
+001300*    OVERRIDDEN AT RUN TIME BY THE ENVIRONMENT VARIABLES BELOW SO   *
+001310*    ONE COMPILED LOAD MODULE CAN RUN AGAINST DIFFERENT DATASETS.   *
+001320*----------------------------------------------------------------*
+001330 77  WS-INPUT-DDNAME         PIC X(60) VALUE "data/input.json".
+001340 77  WS-OUTPUT-DDNAME        PIC X(60) VALUE "data/output.dat".
+001350 77  WS-RESTART-DDNAME       PIC X(60) VALUE "data/restart.ctl".
+001360 77  WS-REJECT-DDNAME        PIC X(60) VALUE "data/rejects.dat".
+001370 77  WS-CTLRPT-DDNAME        PIC X(60)
+001380     VALUE "data/control-report.txt".
+001390 77  WS-ENV-VALUE            PIC X(60) VALUE SPACES.
+001400
+001410*----------------------------------------------------------------*
+001420*    FATAL FILE-OPEN ERROR WORK AREAS (SEE 0900-ABEND)              *
+001430*----------------------------------------------------------------*
+001440 77  WS-ABEND-FILE-NAME      PIC X(12) VALUE SPACES.
+001450 77  WS-ABEND-FILE-STATUS    PIC X(02) VALUE SPACES.
+001460
+001470*----------------------------------------------------------------*
+001480*    FIELDED VIEW OF THE CURRENT INPUT LINE (SEE CPYINP01)        *
+001490*----------------------------------------------------------------*
+001500     COPY CPYINP01.
+001510
+001520*----------------------------------------------------------------*
+001530*    FIELDED VIEW OF THE CURRENT OUTPUT LINE (SEE CPYOUT01)       *
+001540*----------------------------------------------------------------*
+001550     COPY CPYOUT01.
+001560
+001570*----------------------------------------------------------------*
+001580*    FILE STATUS SWITCHES                                        *
+001590*----------------------------------------------------------------*
+001600 77  WS-INPUTFILE-STATUS     PIC X(02).
+001610 77  WS-OUTPUTFILE-STATUS    PIC X(02).
+001620 77  WS-REJECTFILE-STATUS    PIC X(02).
+001630 77  WS-CTLRPTFILE-STATUS    PIC X(02).
+001640 77  WS-RESTARTFILE-STATUS   PIC X(02).
+001650     88  RESTARTFILE-FOUND       VALUE "00".
+001660     88  RESTARTFILE-NOT-FOUND   VALUE "35".
+001670
+001680*----------------------------------------------------------------*
+001690*    PROGRAM SWITCHES                                            *
+001700*----------------------------------------------------------------*
+001710 77  WS-EOF-SWITCH           PIC X(01) VALUE "N".
+001720     88  EOF-YES                  VALUE "Y".
+001730     88  EOF-NO                   VALUE "N".
+001740 77  WS-RESTARTED-SWITCH     PIC X(01) VALUE "N".
+001750     88  RUN-IS-RESTARTED         VALUE "Y".
+001760 77  WS-VALID-SWITCH         PIC X(01) VALUE "Y".
+001770     88  RECORD-IS-VALID          VALUE "Y".
+001780     88  RECORD-IS-INVALID        VALUE "N".
+001790
+001800*----------------------------------------------------------------*
+001810*    COUNTERS                                                    *
+001820*----------------------------------------------------------------*
+001830 77  WS-RECORDS-READ         PIC 9(09) COMP VALUE ZERO.
+001840 77  WS-RECORDS-WRITTEN      PIC 9(09) COMP VALUE ZERO.
+001850 77  WS-RECORDS-REJECTED     PIC 9(09) COMP VALUE ZERO.
+001860 77  WS-CHECKPOINT-RECNO     PIC 9(09) COMP VALUE ZERO.
+001870 77  WS-CHECKPOINT-INTERVAL  PIC 9(05) COMP VALUE 100.
+001880 77  WS-CHECKPOINT-TALLY     PIC 9(05) COMP VALUE ZERO.
+001890 77  WS-SKIP-TARGET          PIC 9(09) COMP VALUE ZERO.
+001900 77  WS-REJECT-REASON        PIC X(30) VALUE SPACES.
+001910 77  WS-TRAILER-SEEN-SWITCH  PIC X(01) VALUE "N".
+001920     88  TRAILER-WAS-SEEN        VALUE "Y".
+001930 77  WS-INPUT-TRL-REC-COUNT  PIC 9(10) VALUE ZERO.
+001940 77  WS-INPUT-TRL-CTL-TOTAL  PIC S9(09)V99 VALUE ZERO.
+001950 77  WS-RECON-SWITCH         PIC X(01) VALUE "N".
+001960     88  RECONCILIATION-FAILED   VALUE "Y".
+001970 77  WS-OUTPUT-TRL-SWITCH    PIC X(01) VALUE "N".
+001980     88  OUTPUT-TRAILER-WAS-WRITTEN VALUE "Y".
+001990
+002000*----------------------------------------------------------------*
+002010*    RUN-CONTROL TIMESTAMPS AND REPORT WORK AREAS                *
+002020*----------------------------------------------------------------*
+002030 77  WS-RUN-START-DATE       PIC 9(08) VALUE ZERO.
+002040 77  WS-RUN-START-TIME       PIC 9(08) VALUE ZERO.
+002050 77  WS-RUN-END-DATE         PIC 9(08) VALUE ZERO.
+002060 77  WS-RUN-END-TIME         PIC 9(08) VALUE ZERO.
+002070 77  WS-EDIT-COUNT           PIC ZZZZZZZZ9.
+002080 77  WS-DELETE-RESTART-RC    PIC S9(09) COMP-5 VALUE ZERO.
+002090 77  WS-CONTROL-TOTAL        PIC S9(09)V99 VALUE ZERO.
+002100 77  WS-INPUT-AMOUNT-TOTAL   PIC S9(09)V99 VALUE ZERO.
+002105 77  WS-RECORDS-SEEN         PIC 9(10) COMP VALUE ZERO.
+002110
+002120 PROCEDURE DIVISION.
+002130
+002140*----------------------------------------------------------------*
+002150*    0000-MAINLINE                                                *
+002160*    CONTROLS OVERALL FLOW OF THE PROGRAM.                        *
+002170*----------------------------------------------------------------*
+002180 0000-MAINLINE.
+002190     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+002200     PERFORM 2000-PROCESS-INPUTFILE THRU 2000-EXIT
+002210     PERFORM 8000-FINALIZE THRU 8000-EXIT
+002220     STOP RUN.
+002230
+002240*----------------------------------------------------------------*
+002250*    0900-ABEND                                                    *
+002260*    DISPLAYS A FATAL FILE-OPEN ERROR AND ENDS THE RUN WITH        *
+002270*    RETURN-CODE 16 INSTEAD OF LETTING A BAD ASSIGNMENT RUN ON TO  *
+002280*    A DECEPTIVELY QUIET "PROCESSING COMPLETE".                    *
+002290*----------------------------------------------------------------*
+002300 0900-ABEND.
+002310     DISPLAY "LOGIC: *** UNABLE TO OPEN " WS-ABEND-FILE-NAME
+002320             " - FILE STATUS " WS-ABEND-FILE-STATUS " ***"
+002330     MOVE 16 TO RETURN-CODE
+002340     STOP RUN
+002350     .
+002360
+002370*----------------------------------------------------------------*
+002380*    1000-INITIALIZE                                              *
+002390*    OPENS FILES AND CHECKS FOR A PRIOR CHECKPOINT SO A           *
+002400*    RESTARTED RUN CAN RESUME WHERE IT LEFT OFF.                  *
+002410*----------------------------------------------------------------*
+002420 1000-INITIALIZE.
+002430     ACCEPT WS-RUN-START-DATE FROM DATE YYYYMMDD
+002440     ACCEPT WS-RUN-START-TIME FROM TIME
+002450     PERFORM 1050-RESOLVE-FILE-ASSIGNMENTS THRU 1050-EXIT
+002460     OPEN INPUT INPUTFILE
+002470     IF WS-INPUTFILE-STATUS NOT = "00"
+002480         MOVE "INPUTFILE" TO WS-ABEND-FILE-NAME
+002490         MOVE WS-INPUTFILE-STATUS TO WS-ABEND-FILE-STATUS
+002500         PERFORM 0900-ABEND
+002510     END-IF
+002520     PERFORM 1100-CHECK-FOR-RESTART THRU 1100-EXIT
+002530     IF RUN-IS-RESTARTED
+002540         OPEN EXTEND OUTPUTFILE
+002550         IF WS-OUTPUTFILE-STATUS NOT = "00"
+002560             MOVE "OUTPUTFILE" TO WS-ABEND-FILE-NAME
+002570             MOVE WS-OUTPUTFILE-STATUS TO WS-ABEND-FILE-STATUS
+002580             PERFORM 0900-ABEND
+002590         END-IF
+002600         OPEN EXTEND REJECTFILE
+002610         IF WS-REJECTFILE-STATUS NOT = "00"
+002620             MOVE "REJECTFILE" TO WS-ABEND-FILE-NAME
+002630             MOVE WS-REJECTFILE-STATUS TO WS-ABEND-FILE-STATUS
+002640             PERFORM 0900-ABEND
+002650         END-IF
+002660     ELSE
+002670         OPEN OUTPUT OUTPUTFILE
+002680         IF WS-OUTPUTFILE-STATUS NOT = "00"
+002690             MOVE "OUTPUTFILE" TO WS-ABEND-FILE-NAME
+002700             MOVE WS-OUTPUTFILE-STATUS TO WS-ABEND-FILE-STATUS
+002710             PERFORM 0900-ABEND
+002720         END-IF
+002730         OPEN OUTPUT REJECTFILE
+002740         IF WS-REJECTFILE-STATUS NOT = "00"
+002750             MOVE "REJECTFILE" TO WS-ABEND-FILE-NAME
+002760             MOVE WS-REJECTFILE-STATUS TO WS-ABEND-FILE-STATUS
+002770             PERFORM 0900-ABEND
+002780         END-IF
+002790         PERFORM 1200-WRITE-OUTPUT-HEADER THRU 1200-EXIT
+002800     END-IF
+002810     .
+002820 1000-EXIT.
+002830     EXIT.
+002840
+002850*----------------------------------------------------------------*
+002860*    1050-RESOLVE-FILE-ASSIGNMENTS                                   *
+002870*    LETS AN OPERATOR OR A CALLING JOB POINT LOGIC AT A DIFFERENT    *
+002880*    INPUT OR OUTPUT DATASET WITHOUT A RECOMPILE, BY SETTING THE     *
+002890*    LOGIC_INPUT_DD / LOGIC_OUTPUT_DD ENVIRONMENT VARIABLES BEFORE   *
+002900*    THE RUN. WHEN A VARIABLE IS NOT SET, THE COMPILED-IN DEFAULT    *
+002910*    PATH IS LEFT IN PLACE.                                          *
+002920*----------------------------------------------------------------*
+002930 1050-RESOLVE-FILE-ASSIGNMENTS.
+002940     MOVE SPACES TO WS-ENV-VALUE
+002950     ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "LOGIC_INPUT_DD"
+002960     IF WS-ENV-VALUE NOT = SPACES
+002970         MOVE WS-ENV-VALUE TO WS-INPUT-DDNAME
+002980     END-IF
+002990     MOVE SPACES TO WS-ENV-VALUE
+003000     ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "LOGIC_OUTPUT_DD"
+003010     IF WS-ENV-VALUE NOT = SPACES
+003020         MOVE WS-ENV-VALUE TO WS-OUTPUT-DDNAME
+003030     END-IF
+003040     MOVE SPACES TO WS-ENV-VALUE
+003050     ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "LOGIC_RESTART_DD"
+003060     IF WS-ENV-VALUE NOT = SPACES
+003070         MOVE WS-ENV-VALUE TO WS-RESTART-DDNAME
+003080     END-IF
+003090     MOVE SPACES TO WS-ENV-VALUE
+003100     ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "LOGIC_REJECT_DD"
+003110     IF WS-ENV-VALUE NOT = SPACES
+003120         MOVE WS-ENV-VALUE TO WS-REJECT-DDNAME
+003130     END-IF
+003140     MOVE SPACES TO WS-ENV-VALUE
+003150     ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "LOGIC_CTLRPT_DD"
+003160     IF WS-ENV-VALUE NOT = SPACES
+003170         MOVE WS-ENV-VALUE TO WS-CTLRPT-DDNAME
+003180     END-IF
+003190     .
+003200 1050-EXIT.
+003210     EXIT.
+003220
+003230*----------------------------------------------------------------*
+003240*    1200-WRITE-OUTPUT-HEADER                                      *
+003250*    WRITES THE RUN-LEVEL HEADER RECORD AT THE TOP OF OUTPUTFILE    *
+003260*    SO A DOWNSTREAM SYSTEM CAN IDENTIFY WHERE THE FEED CAME FROM.  *
+003270*----------------------------------------------------------------*
+003280 1200-WRITE-OUTPUT-HEADER.
+003290     MOVE SPACES TO OR-RECORD
+003300     SET OR-IS-HEADER TO TRUE
+003310     MOVE "LOGIC" TO OR-HDR-FILE-ID
+003320     MOVE WS-RUN-START-DATE TO OR-HDR-RUN-DATE
+003330     MOVE WS-RUN-START-TIME(1:6) TO OR-HDR-RUN-TIME
+003340     MOVE OR-RECORD TO OUTPUT-REC
+003350     WRITE OUTPUT-REC
+003360     .
+003370 1200-EXIT.
+003380     EXIT.
+003390
+003400*----------------------------------------------------------------*
+003410*    1100-CHECK-FOR-RESTART                                       *
+003420*    LOOKS FOR A CHECKPOINT LEFT BY A PRIOR, INCOMPLETE RUN AND   *
+003430*    SKIPS INPUTFILE AHEAD PAST THE RECORDS ALREADY PROCESSED.    *
+003440*----------------------------------------------------------------*
+003450 1100-CHECK-FOR-RESTART.
+003460     OPEN INPUT RESTARTFILE
+003470     IF RESTARTFILE-FOUND
+003480         READ RESTARTFILE
+003490         MOVE RR-LAST-RECORD-NUMBER TO WS-SKIP-TARGET
+003500         CLOSE RESTARTFILE
+003510         IF WS-SKIP-TARGET > ZERO
+003520             MOVE RR-RECORDS-WRITTEN TO WS-RECORDS-WRITTEN
+003530             MOVE RR-RECORDS-REJECTED TO WS-RECORDS-REJECTED
+003540             MOVE RR-CONTROL-TOTAL TO WS-CONTROL-TOTAL
+003550             MOVE RR-TRL-REC-COUNT TO WS-INPUT-TRL-REC-COUNT
+003560             MOVE RR-TRL-CTL-TOTAL TO WS-INPUT-TRL-CTL-TOTAL
+003570             MOVE RR-INPUT-AMOUNT-TOTAL TO WS-INPUT-AMOUNT-TOTAL
+003580             IF RR-TRAILER-SEEN = "Y"
+003590                 SET TRAILER-WAS-SEEN TO TRUE
+003600             END-IF
+003610             IF RR-OUTPUT-TRL-WRITTEN = "Y"
+003620                 SET OUTPUT-TRAILER-WAS-WRITTEN TO TRUE
+003630             END-IF
+003640             SET RUN-IS-RESTARTED TO TRUE
+003650             DISPLAY "LOGIC: CHECKPOINT FOUND - RESUMING AFTER "
+003660                     "RECORD " WS-SKIP-TARGET
+003670             PERFORM 1110-SKIP-ONE-RECORD THRU 1110-EXIT
+003680                 UNTIL WS-RECORDS-READ >= WS-SKIP-TARGET
+003690                    OR EOF-YES
+003700         END-IF
+003710     ELSE
+003720         CLOSE RESTARTFILE
+003730     END-IF
+003740     .
+003750 1100-EXIT.
+003760     EXIT.
+003770
+003780*----------------------------------------------------------------*
+003790*    1110-SKIP-ONE-RECORD                                         *
+003800*    RE-READS AND DISCARDS ONE INPUT RECORD ALREADY ACCOUNTED     *
+003810*    FOR BY THE CHECKPOINT.                                       *
+003820*----------------------------------------------------------------*
+003830 1110-SKIP-ONE-RECORD.
+003840     READ INPUTFILE INTO WS-LINE
+003850         AT END
+003860             SET EOF-YES TO TRUE
+003870         NOT AT END
+003880             ADD 1 TO WS-RECORDS-READ
+003890             MOVE WS-LINE TO IR-RECORD
+003900     END-READ
+003910     .
+003920 1110-EXIT.
+003930     EXIT.
+003940
+003950*----------------------------------------------------------------*
+003960*    2000-PROCESS-INPUTFILE                                       *
+003970*    MAIN READ/WRITE LOOP FOR THE FILE.                           *
+003980*----------------------------------------------------------------*
+003990 2000-PROCESS-INPUTFILE.
+004000     PERFORM 2100-READ-AND-PROCESS THRU 2100-EXIT
+004010         UNTIL EOF-YES
+004020     .
+004030 2000-EXIT.
+004040     EXIT.
+004050
+004060*----------------------------------------------------------------*
+004070*    2100-READ-AND-PROCESS                                        *
+004080*    READS ONE RECORD, PROCESSES IT AND PERIODICALLY WRITES A     *
+004090*    CHECKPOINT SO THE RUN CAN RESTART AFTER THIS POINT.          *
+004100*----------------------------------------------------------------*
+004110 2100-READ-AND-PROCESS.
+004120     READ INPUTFILE INTO WS-LINE
+004130         AT END
+004140             SET EOF-YES TO TRUE
+004150             GO TO 2100-EXIT
+004160     END-READ
+004170     ADD 1 TO WS-RECORDS-READ
+004180     MOVE WS-LINE TO IR-RECORD
+004190     PERFORM 2150-VALIDATE-RECORD THRU 2150-EXIT
+004200     IF RECORD-IS-VALID
+004210         PERFORM 2180-DISPATCH-BY-RECORD-TYPE THRU 2180-EXIT
+004220     ELSE
+004230         PERFORM 2160-WRITE-REJECT THRU 2160-EXIT
+004240         ADD 1 TO WS-RECORDS-REJECTED
+004250         IF IR-IS-DETAIL AND IR-AMOUNT NUMERIC
+004260             ADD IR-AMOUNT TO WS-INPUT-AMOUNT-TOTAL
+004270         END-IF
+004280     END-IF
+004290     ADD 1 TO WS-CHECKPOINT-TALLY
+004300     IF WS-CHECKPOINT-TALLY >= WS-CHECKPOINT-INTERVAL
+004310         PERFORM 2900-WRITE-CHECKPOINT THRU 2900-EXIT
+004320         MOVE ZERO TO WS-CHECKPOINT-TALLY
+004330     END-IF
+004340     .
+004350 2100-EXIT.
+004360     EXIT.
+004370
+004380*----------------------------------------------------------------*
+004390*    2150-VALIDATE-RECORD                                         *
+004400*    CHECKS THE CURRENT LINE FOR OBVIOUSLY BAD INPUT - BLANK      *
+004410*    LINES, AN UNRECOGNIZED RECORD TYPE, OR A DETAIL RECORD       *
+004420*    MISSING A REQUIRED FIELD - SO IT CAN BE ROUTED TO THE        *
+004430*    REJECT FILE INSTEAD OF BEING STAMPED "PROCESSED".            *
+004440*----------------------------------------------------------------*
+004450 2150-VALIDATE-RECORD.
+004460     SET RECORD-IS-VALID TO TRUE
+004470     MOVE SPACES TO WS-REJECT-REASON
+004480     IF WS-LINE = SPACES
+004490         SET RECORD-IS-INVALID TO TRUE
+004500         MOVE "R001-BLANK LINE" TO WS-REJECT-REASON
+004510     END-IF
+004520     IF RECORD-IS-VALID
+004530        AND NOT IR-IS-HEADER AND NOT IR-IS-DETAIL
+004540                             AND NOT IR-IS-TRAILER
+004550         SET RECORD-IS-INVALID TO TRUE
+004560         MOVE "R002-INVALID RECORD TYPE" TO WS-REJECT-REASON
+004570     END-IF
+004580     IF RECORD-IS-VALID
+004590        AND IR-IS-DETAIL AND IR-KEY = SPACES
+004600         SET RECORD-IS-INVALID TO TRUE
+004610         MOVE "R003-MISSING KEY" TO WS-REJECT-REASON
+004620     END-IF
+004630     IF RECORD-IS-VALID
+004640        AND IR-IS-DETAIL AND IR-DATE NOT NUMERIC
+004650         SET RECORD-IS-INVALID TO TRUE
+004660         MOVE "R004-INVALID DATE" TO WS-REJECT-REASON
+004670     END-IF
+004680     IF RECORD-IS-VALID
+004690        AND IR-IS-DETAIL AND IR-AMOUNT NOT NUMERIC
+004700         SET RECORD-IS-INVALID TO TRUE
+004710         MOVE "R005-INVALID AMOUNT" TO WS-REJECT-REASON
+004720     END-IF
+004730     IF RECORD-IS-VALID
+004740        AND IR-IS-HEADER AND IR-HDR-RUN-DATE NOT NUMERIC
+004750         SET RECORD-IS-INVALID TO TRUE
+004760         MOVE "R006-INVALID HEADER DATE" TO WS-REJECT-REASON
+004770     END-IF
+004780     IF RECORD-IS-VALID
+004790        AND IR-IS-TRAILER AND IR-TRL-REC-COUNT NOT NUMERIC
+004800         SET RECORD-IS-INVALID TO TRUE
+004810         MOVE "R007-INVALID TRAILER COUNT" TO WS-REJECT-REASON
+004820     END-IF
+004830     IF RECORD-IS-VALID
+004840        AND IR-IS-TRAILER AND IR-TRL-CTL-TOTAL NOT NUMERIC
+004850         SET RECORD-IS-INVALID TO TRUE
+004860         MOVE "R008-INVALID TRAILER TOTAL" TO WS-REJECT-REASON
+004870     END-IF
+004880     .
+004890 2150-EXIT.
+004900     EXIT.
+004910
+004920*----------------------------------------------------------------*
+004930*    2160-WRITE-REJECT                                            *
+004940*    WRITES THE ORIGINAL LINE AND A REASON CODE TO THE REJECT     *
+004950*    FILE FOR OPS TO REVIEW.                                       *
+004960*----------------------------------------------------------------*
+004970 2160-WRITE-REJECT.
+004980     STRING WS-REJECT-REASON DELIMITED BY SIZE
+004990            " " DELIMITED BY SIZE
+005000            WS-LINE DELIMITED BY SIZE
+005010            INTO REJECT-REC
+005020     WRITE REJECT-REC
+005030     .
+005040 2160-EXIT.
+005050     EXIT.
+005060
+005070*----------------------------------------------------------------*
+005080*    2180-DISPATCH-BY-RECORD-TYPE                                    *
+005090*    ROUTES A VALIDATED RECORD TO THE PROCESSING PARAGRAPH FOR       *
+005100*    ITS RECORD TYPE INSTEAD OF TREATING EVERY LINE AS A DETAIL.     *
+005110*----------------------------------------------------------------*
+005120 2180-DISPATCH-BY-RECORD-TYPE.
+005130     EVALUATE TRUE
+005140         WHEN IR-IS-HEADER
+005150             PERFORM 2200-PROCESS-HEADER-RECORD THRU 2200-EXIT
+005160         WHEN IR-IS-DETAIL
+005170             PERFORM 2300-PROCESS-DETAIL-RECORD THRU 2300-EXIT
+005180         WHEN IR-IS-TRAILER
+005190             PERFORM 2400-PROCESS-TRAILER-RECORD THRU 2400-EXIT
+005200     END-EVALUATE
+005210     .
+005220 2180-EXIT.
+005230     EXIT.
+005240
+005250*----------------------------------------------------------------*
+005260*    2200-PROCESS-HEADER-RECORD                                      *
+005270*    THE INPUT FILE'S OWN HEADER LINE IS IDENTIFYING INFORMATION     *
+005280*    ONLY - LOGIC WRITES ITS OWN RUN-LEVEL HEADER TO OUTPUTFILE      *
+005290*    (SEE 1200-WRITE-OUTPUT-HEADER), SO THE INPUT HEADER LINE IS     *
+005300*    COUNTED AS READ BUT IS NOT COPIED THROUGH AS A DETAIL RECORD.   *
+005310*----------------------------------------------------------------*
+005320 2200-PROCESS-HEADER-RECORD.
+005330     CONTINUE
+005340     .
+005350 2200-EXIT.
+005360     EXIT.
+005370
+005380*----------------------------------------------------------------*
+005390*    2300-PROCESS-DETAIL-RECORD                                      *
+005400*    BUILDS A STRUCTURED, FIXED-FIELD OUTPUT RECORD FROM THE         *
+005410*    CURRENT LINE'S FIELDS (SEE CPYOUT01) IN PLACE OF THE OLD        *
+005420*    "PROCESSED: " FREE-TEXT PREFIX, AND ADDS ITS AMOUNT TO THE      *
+005430*    RUNNING CONTROL TOTAL FOR THE TRAILER RECORD.                   *
+005440*----------------------------------------------------------------*
+005450 2300-PROCESS-DETAIL-RECORD.
+005460     MOVE SPACES TO OR-RECORD
+005470     SET OR-IS-DETAIL TO TRUE
+005480     MOVE IR-KEY TO OR-KEY
+005490     MOVE IR-DATE TO OR-DATE
+005500     MOVE IR-AMOUNT TO OR-AMOUNT
+005510     MOVE IR-STATUS TO OR-STATUS
+005520     MOVE OR-RECORD TO OUTPUT-REC
+005530     WRITE OUTPUT-REC
+005540     ADD IR-AMOUNT TO WS-CONTROL-TOTAL
+005550     ADD IR-AMOUNT TO WS-INPUT-AMOUNT-TOTAL
+005560     ADD 1 TO WS-RECORDS-WRITTEN
+005570     .
+005580 2300-EXIT.
+005590     EXIT.
+005600
+005610*----------------------------------------------------------------*
+005620*    2400-PROCESS-TRAILER-RECORD                                     *
+005630*    THE INPUT FILE'S OWN TRAILER LINE CARRIES THE COUNT AND TOTAL   *
+005640*    THE SENDING SYSTEM COMPUTED FOR ITS DETAIL RECORDS. IT IS NOT   *
+005650*    COPIED THROUGH AS A DETAIL RECORD - INSTEAD ITS FIGURES ARE     *
+005660*    SAVED SO THEY CAN BE RECONCILED AGAINST WHAT LOGIC ITSELF       *
+005670*    ACTUALLY WROTE.                                                 *
+005680*----------------------------------------------------------------*
+005690 2400-PROCESS-TRAILER-RECORD.
+005700     MOVE IR-TRL-REC-COUNT TO WS-INPUT-TRL-REC-COUNT
+005710     MOVE IR-TRL-CTL-TOTAL TO WS-INPUT-TRL-CTL-TOTAL
+005720     SET TRAILER-WAS-SEEN TO TRUE
+005730     .
+005740 2400-EXIT.
+005750     EXIT.
+005760
+005770*----------------------------------------------------------------*
+005780*    2900-WRITE-CHECKPOINT                                        *
+005790*    RECORDS THE LAST INPUT RECORD NUMBER SUCCESSFULLY WRITTEN    *
+005800*    TO OUTPUTFILE SO A RERUN CAN SKIP PAST IT. OUTPUTFILE AND     *
+005810*    REJECTFILE ARE CLOSED AND REOPENED HERE, THE SAME AS          *
+005820*    RESTARTFILE, SO EVERY RECORD THE CHECKPOINT CLAIMS WAS        *
+005830*    HANDLED IS ACTUALLY DURABLE ON DISK, NOT SITTING IN AN OPEN   *
+005840*    FILE'S BUFFER WAITING FOR A FINAL CLOSE THAT MAY NEVER COME.  *
+005850*----------------------------------------------------------------*
+005860 2900-WRITE-CHECKPOINT.
+005870     CLOSE OUTPUTFILE
+005880     OPEN EXTEND OUTPUTFILE
+005890     IF WS-OUTPUTFILE-STATUS NOT = "00"
+005900         MOVE "OUTPUTFILE" TO WS-ABEND-FILE-NAME
+005910         MOVE WS-OUTPUTFILE-STATUS TO WS-ABEND-FILE-STATUS
+005920         PERFORM 0900-ABEND
+005930     END-IF
+005940     CLOSE REJECTFILE
+005950     OPEN EXTEND REJECTFILE
+005960     IF WS-REJECTFILE-STATUS NOT = "00"
+005970         MOVE "REJECTFILE" TO WS-ABEND-FILE-NAME
+005980         MOVE WS-REJECTFILE-STATUS TO WS-ABEND-FILE-STATUS
+005990         PERFORM 0900-ABEND
+006000     END-IF
+006010     OPEN OUTPUT RESTARTFILE
+006020     IF WS-RESTARTFILE-STATUS NOT = "00"
+006030         MOVE "RESTARTFILE" TO WS-ABEND-FILE-NAME
+006040         MOVE WS-RESTARTFILE-STATUS TO WS-ABEND-FILE-STATUS
+006050         PERFORM 0900-ABEND
+006060     END-IF
+006070     MOVE WS-RECORDS-READ TO RR-LAST-RECORD-NUMBER
+006080     MOVE WS-RECORDS-WRITTEN TO RR-RECORDS-WRITTEN
+006090     MOVE WS-RECORDS-REJECTED TO RR-RECORDS-REJECTED
+006100     MOVE WS-CONTROL-TOTAL TO RR-CONTROL-TOTAL
+006110     MOVE WS-INPUT-TRL-REC-COUNT TO RR-TRL-REC-COUNT
+006120     MOVE WS-INPUT-TRL-CTL-TOTAL TO RR-TRL-CTL-TOTAL
+006130     MOVE WS-TRAILER-SEEN-SWITCH TO RR-TRAILER-SEEN
+006140     MOVE WS-OUTPUT-TRL-SWITCH TO RR-OUTPUT-TRL-WRITTEN
+006150     MOVE WS-INPUT-AMOUNT-TOTAL TO RR-INPUT-AMOUNT-TOTAL
+006160     WRITE RESTART-REC
+006170     CLOSE RESTARTFILE
+006180     .
+006190 2900-EXIT.
+006200     EXIT.
+006210
+006220*----------------------------------------------------------------*
+006230*    7900-WRITE-OUTPUT-TRAILER                                      *
+006240*    WRITES THE RUN-LEVEL TRAILER RECORD AT THE BOTTOM OF           *
+006250*    OUTPUTFILE WITH THE FINAL DETAIL COUNT AND CONTROL TOTAL.      *
+006260*----------------------------------------------------------------*
+006270 7900-WRITE-OUTPUT-TRAILER.
+006280     IF NOT OUTPUT-TRAILER-WAS-WRITTEN
+006290         MOVE SPACES TO OR-RECORD
+006300         SET OR-IS-TRAILER TO TRUE
+006310         MOVE WS-RECORDS-WRITTEN TO OR-TRL-REC-COUNT
+006320         MOVE WS-CONTROL-TOTAL TO OR-TRL-CTL-TOTAL
+006330         MOVE OR-RECORD TO OUTPUT-REC
+006340         WRITE OUTPUT-REC
+006350         SET OUTPUT-TRAILER-WAS-WRITTEN TO TRUE
+006360         PERFORM 2900-WRITE-CHECKPOINT THRU 2900-EXIT
+006370     END-IF
+006380     .
+006390 7900-EXIT.
+006400     EXIT.
+006410
+006420*----------------------------------------------------------------*
+006430*    8000-FINALIZE                                                *
+006440*    CLOSES FILES AND, ON A CLEAN FINISH, REMOVES THE CHECKPOINT  *
+006450*    SO THE NEXT RUN STARTS FRESH FROM RECORD ONE. THE CHECKPOINT *
+006460*    IS DELETED RIGHT AFTER RECONCILIATION, BEFORE THE CONTROL    *
+006470*    REPORT IS WRITTEN, SO A CTLRPTFILE OPEN FAILURE (WHICH STILL *
+006480*    ABENDS) CANNOT LEAVE A STALE CHECKPOINT BEHIND FOR A RUN     *
+006490*    WHOSE ACTUAL DATA PROCESSING ALREADY COMPLETED CLEANLY.      *
+006500*----------------------------------------------------------------*
+006510 8000-FINALIZE.
+006520     ACCEPT WS-RUN-END-DATE FROM DATE YYYYMMDD
+006530     ACCEPT WS-RUN-END-TIME FROM TIME
+006540     PERFORM 7900-WRITE-OUTPUT-TRAILER THRU 7900-EXIT
+006550     CLOSE INPUTFILE
+006560     CLOSE OUTPUTFILE
+006570     CLOSE REJECTFILE
+006580     PERFORM 8050-RECONCILE-CONTROL-TOTALS THRU 8050-EXIT
+006590     CALL "CBL_DELETE_FILE" USING WS-RESTART-DDNAME
+006600         RETURNING WS-DELETE-RESTART-RC
+006610     PERFORM 8100-WRITE-CONTROL-REPORT THRU 8100-EXIT
+006620     DISPLAY "COBOL processing complete."
+006630     IF RECONCILIATION-FAILED
+006640         MOVE 16 TO RETURN-CODE
+006650     END-IF
+006660     .
+006670 8000-EXIT.
+006680     EXIT.
+006690
+006700*----------------------------------------------------------------*
+006710*    8050-RECONCILE-CONTROL-TOTALS                                    *
+006720*    COMPARES WHAT LOGIC ACTUALLY SAW - RECORDS WRITTEN PLUS         *
+006730*   RECORDS REJECTED, AND THE AMOUNT OF EVERY DETAIL RECORD SEEN,   *
+006740*   WHETHER WRITTEN OR REJECTED - AGAINST THE COUNT AND TOTAL       *
+006750*   CARRIED ON THE INPUT FILE'S OWN TRAILER RECORD, SO A LEGITIMATE *
+006760*   REJECT (REQ 002) IS NOT MISTAKEN FOR A SHORT OR CORRUPTED       *
+006770*   TRANSMISSION. A REJECTED DETAIL RECORD WHOSE OWN AMOUNT FIELD   *
+006780*   FAILED VALIDATION CANNOT BE ADDED TO THE SEEN TOTAL AND WILL    *
+006790*   STILL SURFACE AS A TOTAL MISMATCH EVEN THOUGH ITS COUNT IS      *
+006800*   ACCOUNTED FOR.                                                  *
+006810*    A MISMATCH IS FLAGGED LOUDLY AND FAILS THE RUN RATHER THAN      *
+006820*    LETTING A SHORT OR CORRUPTED FEED COMPLETE SILENTLY.            *
+006830*----------------------------------------------------------------*
+006840 8050-RECONCILE-CONTROL-TOTALS.
+006850     IF NOT TRAILER-WAS-SEEN
+006860         SET RECONCILIATION-FAILED TO TRUE
+006870         DISPLAY "LOGIC: *** NO TRAILER RECORD - CANNOT "
+006880                 "RECONCILE ***"
+006890     ELSE
+006895         COMPUTE WS-RECORDS-SEEN =
+006896             WS-RECORDS-WRITTEN + WS-RECORDS-REJECTED
+006900         IF WS-RECORDS-SEEN NOT = WS-INPUT-TRL-REC-COUNT
+006920            OR WS-INPUT-AMOUNT-TOTAL NOT = WS-INPUT-TRL-CTL-TOTAL
+006930             SET RECONCILIATION-FAILED TO TRUE
+006940             DISPLAY "LOGIC: *** CONTROL TOTAL MISMATCH ***"
+006950             DISPLAY "LOGIC: TRAILER COUNT="
+006960                     WS-INPUT-TRL-REC-COUNT
+006970                     " SEEN=" WS-RECORDS-WRITTEN
+006980                     " + " WS-RECORDS-REJECTED
+006990             DISPLAY "LOGIC: TRAILER TOTAL="
+007000                     WS-INPUT-TRL-CTL-TOTAL
+007010                     " ACTUAL=" WS-INPUT-AMOUNT-TOTAL
+007020         END-IF
+007030     END-IF
+007040     .
+007050 8050-EXIT.
+007060     EXIT.
+007070*----------------------------------------------------------------*
+007080*    8100-WRITE-CONTROL-REPORT                                     *
+007090*    WRITES THE END-OF-JOB CONTROL REPORT SO OPS HAS A RECORD OF   *
+007100*    COUNTS AND RUN TIMES TO ARCHIVE FOR AUDIT.                    *
+007110*----------------------------------------------------------------*
+007120 8100-WRITE-CONTROL-REPORT.
+007130     OPEN OUTPUT CTLRPTFILE
+007140     IF WS-CTLRPTFILE-STATUS NOT = "00"
+007150         MOVE "CTLRPTFILE" TO WS-ABEND-FILE-NAME
+007160         MOVE WS-CTLRPTFILE-STATUS TO WS-ABEND-FILE-STATUS
+007170         PERFORM 0900-ABEND
+007180     END-IF
+007190     MOVE "LOGIC - RUN CONTROL REPORT" TO CTLRPT-REC
+007200     WRITE CTLRPT-REC
+007210     STRING "RUN START: " DELIMITED BY SIZE
+007220            WS-RUN-START-DATE DELIMITED BY SIZE
+007230            " " DELIMITED BY SIZE
+007240            WS-RUN-START-TIME DELIMITED BY SIZE
+007250            INTO CTLRPT-REC
+007260     WRITE CTLRPT-REC
+007270     STRING "RUN END:   " DELIMITED BY SIZE
+007280            WS-RUN-END-DATE DELIMITED BY SIZE
+007290            " " DELIMITED BY SIZE
+007300            WS-RUN-END-TIME DELIMITED BY SIZE
+007310            INTO CTLRPT-REC
+007320     WRITE CTLRPT-REC
+007330     MOVE WS-RECORDS-READ TO WS-EDIT-COUNT
+007340     STRING "RECORDS READ:      " DELIMITED BY SIZE
+007350            WS-EDIT-COUNT DELIMITED BY SIZE
+007360            INTO CTLRPT-REC
+007370     WRITE CTLRPT-REC
+007380     MOVE WS-RECORDS-WRITTEN TO WS-EDIT-COUNT
+007390     STRING "RECORDS WRITTEN:   " DELIMITED BY SIZE
+007400            WS-EDIT-COUNT DELIMITED BY SIZE
+007410            INTO CTLRPT-REC
+007420     WRITE CTLRPT-REC
+007430     MOVE WS-RECORDS-REJECTED TO WS-EDIT-COUNT
+007440     STRING "RECORDS REJECTED:  " DELIMITED BY SIZE
+007450            WS-EDIT-COUNT DELIMITED BY SIZE
+007460            INTO CTLRPT-REC
+007470     WRITE CTLRPT-REC
+007480     IF NOT TRAILER-WAS-SEEN
+007490         MOVE "CONTROL TOTALS:  NO TRAILER RECORD" TO CTLRPT-REC
+007500     ELSE
+007510         IF RECONCILIATION-FAILED
+007520             MOVE "CONTROL TOTALS:  *** MISMATCH ***"
+007530                 TO CTLRPT-REC
+007540         ELSE
+007550             MOVE "CONTROL TOTALS:  MATCH" TO CTLRPT-REC
+007560         END-IF
+007570     END-IF
+007580     WRITE CTLRPT-REC
+007590     CLOSE CTLRPTFILE
+007600     .
+007610 8100-EXIT.
+007620     EXIT.
