@@ -0,0 +1,156 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. LGLOOKUP.
+000120 AUTHOR. DATA-PROCESSING-GROUP.
+000130 INSTALLATION. DAILY-PROCESSING-CENTER.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------*
+000170*                  M O D I F I C A T I O N   L O G                *
+000180*----------------------------------------------------------------*
+000190* DATE       INIT  DESCRIPTION                                   *
+000200* 08/09/2026 RJM   ORIGINAL PROGRAM - PROMPTS FOR A KEY AND SCANS *
+000210*                  OUTPUTFILE (SEE CPYOUT01) FOR THE MATCHING     *
+000220*                  DETAIL RECORD, SO OPS NO LONGER HAS TO GREP    *
+000230*                  THE FEED BY HAND TO ANSWER "DID THIS KEY GO    *
+000240*                  THROUGH."                                     *
+000245* 08/09/2026 RJM   DEFAULT DATASET NOW TODAY'S LGDRIVR-DATED       *
+000246*                  CONSOLIDATED FILE INSTEAD OF THE STATIC        *
+000247*                  data/output.dat PATH, WHICH LGDRIVR NEVER      *
+000248*                  POPULATES ONCE DAILY VOLUME RUNS THROUGH IT.   *
+000250*----------------------------------------------------------------*
+000260
+000270 ENVIRONMENT DIVISION.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT OUTPUTFILE ASSIGN TO DYNAMIC WS-OUTPUT-DDNAME
+000310         ORGANIZATION IS LINE SEQUENTIAL
+000320         FILE STATUS IS WS-OUTPUTFILE-STATUS.
+000330
+000340 DATA DIVISION.
+000350 FILE SECTION.
+000360 FD  OUTPUTFILE.
+000370 01  OUTPUT-REC PIC X(256).
+000380
+000390 WORKING-STORAGE SECTION.
+000400*----------------------------------------------------------------*
+000410*    FIELDED VIEW OF THE CURRENT OUTPUT LINE (SEE CPYOUT01)       *
+000420*----------------------------------------------------------------*
+000430     COPY CPYOUT01.
+000440
+000450*----------------------------------------------------------------*
+000460*    FILE ASSIGNMENT WORK AREAS                                   *
+000470*----------------------------------------------------------------*
+000480 77  WS-OUTPUT-DDNAME        PIC X(60) VALUE SPACES.
+000490 77  WS-ENV-VALUE            PIC X(60) VALUE SPACES.
+000500 77  WS-OUTPUTFILE-STATUS    PIC X(02).
+000505 77  WS-RUN-DATE             PIC 9(08).
+000510
+000520*----------------------------------------------------------------*
+000530*    PROGRAM SWITCHES                                             *
+000540*----------------------------------------------------------------*
+000550 77  WS-EOF-SWITCH           PIC X(01) VALUE "N".
+000560     88  EOF-YES                  VALUE "Y".
+000570 77  WS-FOUND-SWITCH         PIC X(01) VALUE "N".
+000580     88  RECORD-FOUND             VALUE "Y".
+000590
+000600*----------------------------------------------------------------*
+000610*    LOOKUP KEY                                                   *
+000620*----------------------------------------------------------------*
+000630 77  WS-SEARCH-KEY           PIC X(10) VALUE SPACES.
+000640
+000650 PROCEDURE DIVISION.
+000660
+000670*----------------------------------------------------------------*
+000680*    0000-MAINLINE                                                 *
+000690*    CONTROLS OVERALL FLOW OF THE LOOKUP.                          *
+000700*----------------------------------------------------------------*
+000710 0000-MAINLINE.
+000720     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000730     PERFORM 2000-SEARCH-OUTPUTFILE THRU 2000-EXIT
+000740         UNTIL EOF-YES OR RECORD-FOUND
+000750     PERFORM 8000-FINALIZE THRU 8000-EXIT
+000760     STOP RUN.
+000770
+000780*----------------------------------------------------------------*
+000790*    1000-INITIALIZE                                               *
+000800*    RESOLVES THE DATASET TO SEARCH, PROMPTS FOR THE KEY TO LOOK   *
+000810*    UP AND OPENS THE FILE. THE DEFAULT DATASET IS TODAY'S LGDRIVR *
+000811*    CONSOLIDATED OUTPUT SET (SEE LGDRIVR 1000-INITIALIZE), NOT    *
+000812*    THE STANDALONE data/output.dat PATH, SINCE ONCE DAILY VOLUME  *
+000813*    RUNS THROUGH LGDRIVR THAT IS THE FILE THAT ACTUALLY HOLDS     *
+000814*    THE DAY'S RECORDS; LGLOOKUP_INPUT_DD STILL OVERRIDES IT FOR   *
+000815*    AD HOC LOOKUPS AGAINST A DIFFERENT DATASET.                   *
+000820*----------------------------------------------------------------*
+000830 1000-INITIALIZE.
+000831     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+000832     MOVE SPACES TO WS-OUTPUT-DDNAME
+000833     STRING "data/output/OUTPUT-" DELIMITED BY SIZE
+000834            WS-RUN-DATE DELIMITED BY SIZE
+000835            ".DAT" DELIMITED BY SIZE
+000836            INTO WS-OUTPUT-DDNAME
+000840     MOVE SPACES TO WS-ENV-VALUE
+000850     ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "LGLOOKUP_INPUT_DD"
+000860     IF WS-ENV-VALUE NOT = SPACES
+000870         MOVE WS-ENV-VALUE TO WS-OUTPUT-DDNAME
+000880     END-IF
+000890     DISPLAY "LGLOOKUP: ENTER KEY TO LOOK UP: " WITH NO ADVANCING
+000900     ACCEPT WS-SEARCH-KEY FROM CONSOLE
+000910     OPEN INPUT OUTPUTFILE
+000911     IF WS-OUTPUTFILE-STATUS NOT = "00"
+000912         DISPLAY "LGLOOKUP: *** UNABLE TO OPEN OUTPUTFILE - "
+000913                 "FILE STATUS " WS-OUTPUTFILE-STATUS " ***"
+000914         MOVE 16 TO RETURN-CODE
+000915         STOP RUN
+000916     END-IF
+000920     .
+000930 1000-EXIT.
+000940     EXIT.
+000950
+000960*----------------------------------------------------------------*
+000970*    2000-SEARCH-OUTPUTFILE                                        *
+000980*    READS ONE RECORD AT A TIME AND STOPS AS SOON AS A DETAIL      *
+000990*    RECORD MATCHING THE REQUESTED KEY IS FOUND.                   *
+001000*----------------------------------------------------------------*
+001010 2000-SEARCH-OUTPUTFILE.
+001020     READ OUTPUTFILE
+001030         AT END
+001040             SET EOF-YES TO TRUE
+001050             GO TO 2000-EXIT
+001060     END-READ
+001070     MOVE OUTPUT-REC TO OR-RECORD
+001080     IF OR-IS-DETAIL AND OR-KEY = WS-SEARCH-KEY
+001090         SET RECORD-FOUND TO TRUE
+001100         PERFORM 2100-DISPLAY-MATCH THRU 2100-EXIT
+001110     END-IF
+001120     .
+001130 2000-EXIT.
+001140     EXIT.
+001150
+001160*----------------------------------------------------------------*
+001170*    2100-DISPLAY-MATCH                                            *
+001180*    DISPLAYS THE FIELDS OF THE MATCHING DETAIL RECORD.            *
+001190*----------------------------------------------------------------*
+001200 2100-DISPLAY-MATCH.
+001210     DISPLAY "LGLOOKUP: KEY.......... " OR-KEY
+001220     DISPLAY "LGLOOKUP: DATE......... " OR-DATE
+001230     DISPLAY "LGLOOKUP: AMOUNT....... " OR-AMOUNT
+001240     DISPLAY "LGLOOKUP: STATUS....... " OR-STATUS
+001250     .
+001260 2100-EXIT.
+001270     EXIT.
+001280
+001290*----------------------------------------------------------------*
+001300*    8000-FINALIZE                                                 *
+001310*    CLOSES THE FILE AND REPORTS WHETHER A MATCH WAS FOUND.        *
+001320*----------------------------------------------------------------*
+001330 8000-FINALIZE.
+001340     CLOSE OUTPUTFILE
+001350     IF RECORD-FOUND
+001360         DISPLAY "LGLOOKUP: RECORD FOUND."
+001370     ELSE
+001380         DISPLAY "LGLOOKUP: NO MATCH FOR KEY " WS-SEARCH-KEY
+001390         MOVE 4 TO RETURN-CODE
+001400     END-IF
+001410     .
+001420 8000-EXIT.
+001430     EXIT.
