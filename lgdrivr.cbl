@@ -0,0 +1,239 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. LGDRIVR.
+000120 AUTHOR. DATA-PROCESSING-GROUP.
+000130 INSTALLATION. DAILY-PROCESSING-CENTER.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------*
+000170*                  M O D I F I C A T I O N   L O G                *
+000180*----------------------------------------------------------------*
+000190* DATE       INIT  DESCRIPTION                                   *
+000200* 08/09/2026 RJM   ORIGINAL PROGRAM - DRIVES LOGIC OVER EVERY     *
+000210*                  FILE LISTED IN THE data/input/ MANIFEST AND    *
+000220*                  CONSOLIDATES EACH RUN'S OUTPUT INTO A SINGLE   *
+000230*                  DATED OUTPUT SET, SO OPS NO LONGER HAS TO      *
+000240*                  RENAME AND RERUN LOGIC BY HAND FOR EVERY FILE  *
+000250*                  DROPPED DURING THE DAY.                        *
+000255* 08/09/2026 RJM   POINTS LOGIC AT EACH MANIFEST ENTRY DIRECTLY   *
+000256*                  VIA LOGIC_INPUT_DD/LOGIC_OUTPUT_DD NOW THAT    *
+000257*                  LOGIC HONORS THOSE, INSTEAD OF COPYING EACH    *
+000258*                  FILE OVER THE FIXED data/input.json NAME.      *
+000259* 08/09/2026 RJM   GIVES EACH MANIFEST ENTRY ITS OWN RESTART/     *
+000262*                  REJECT/CONTROL-REPORT PATHS SO ONE ENTRY'S     *
+000263*                  CHECKPOINT NO LONGER LEAKS INTO THE NEXT, AND  *
+000264*                  CHECKS THE SYSTEM CALL RETURN CODES SO A       *
+000265*                  FAILED LOGIC RUN IS REPORTED INSTEAD OF        *
+000266*                  SILENTLY APPENDING WHATEVER WAS LEFT BEHIND.   *
+000268* 08/09/2026 RJM   WIDENED THE PATH AND SHELL COMMAND WORK AREAS  *
+000269*                  WITH REAL MARGIN AND ADDED ON OVERFLOW CHECKS  *
+000270*                  SO A LONG INPUT FILE NAME CAN NO LONGER        *
+000271*                  TRUNCATE THE ASSEMBLED COMMAND UNNOTICED; A    *
+000272*                  BUILD OVERFLOW OR A FAILED LOGIC/CAT CALL NOW  *
+000273*                  COUNTS AS A FAILED ENTRY AND DRIVES A NONZERO  *
+000274*                  RETURN-CODE OUT OF THE DRIVER.                 *
+000275*----------------------------------------------------------------*
+000270
+000280 ENVIRONMENT DIVISION.
+000290 INPUT-OUTPUT SECTION.
+000300 FILE-CONTROL.
+000310     SELECT MANIFESTFILE ASSIGN TO "data/input/manifest.txt"
+000320         ORGANIZATION IS LINE SEQUENTIAL
+000330         FILE STATUS IS WS-MANIFESTFILE-STATUS.
+000340
+000350 DATA DIVISION.
+000360 FILE SECTION.
+000370 FD  MANIFESTFILE.
+000380 01  MANIFEST-REC PIC X(80).
+000390
+000400 WORKING-STORAGE SECTION.
+000410 77  WS-MANIFESTFILE-STATUS  PIC X(02).
+000420
+000430*----------------------------------------------------------------*
+000440*    PROGRAM SWITCHES                                             *
+000450*----------------------------------------------------------------*
+000460 77  WS-EOF-SWITCH           PIC X(01) VALUE "N".
+000470     88  EOF-YES                  VALUE "Y".
+000480
+000490*----------------------------------------------------------------*
+000500*    RUN CONTROL WORK AREAS                                       *
+000510*----------------------------------------------------------------*
+000520 77  WS-RUN-DATE             PIC 9(08).
+000530 77  WS-FILE-COUNT           PIC 9(05) COMP VALUE ZERO.
+000535 77  WS-FAILED-FILE-COUNT    PIC 9(05) COMP VALUE ZERO.
+000540 77  WS-SHELL-CMD            PIC X(700) VALUE SPACES.
+000550 77  WS-CONSOLIDATED-PATH    PIC X(60) VALUE SPACES.
+000560 77  WS-INPUT-FILE-NAME      PIC X(80) VALUE SPACES.
+000565 77  WS-RUN-OUTPUT-PATH      PIC X(60) VALUE
+000566     "data/output/.lgdrivr-run.dat".
+000567 77  WS-RESTART-PATH         PIC X(150) VALUE SPACES.
+000568 77  WS-REJECT-PATH          PIC X(150) VALUE SPACES.
+000569 77  WS-CTLRPT-PATH          PIC X(150) VALUE SPACES.
+000570 77  WS-SHELL-RC             PIC S9(09) COMP-5 VALUE ZERO.
+000571 77  WS-BUILD-OVERFLOW-SWITCH PIC X(01) VALUE "N".
+000572     88  BUILD-OVERFLOWED         VALUE "Y".
+000580
+000590 PROCEDURE DIVISION.
+000600
+000610*----------------------------------------------------------------*
+000620*    0000-MAINLINE                                                 *
+000630*    CONTROLS OVERALL FLOW OF THE DRIVER.                          *
+000640*----------------------------------------------------------------*
+000650 0000-MAINLINE.
+000660     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000670     PERFORM 2000-PROCESS-MANIFEST THRU 2000-EXIT
+000680         UNTIL EOF-YES
+000690     PERFORM 8000-FINALIZE THRU 8000-EXIT
+000700     STOP RUN.
+000710
+000720*----------------------------------------------------------------*
+000730*    1000-INITIALIZE                                               *
+000740*    ESTABLISHES THE DATED CONSOLIDATED OUTPUT SET AND OPENS THE   *
+000750*    MANIFEST OF DAILY FILES TO PROCESS.                           *
+000760*----------------------------------------------------------------*
+000770 1000-INITIALIZE.
+000780     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+000790     CALL "SYSTEM" USING "mkdir -p data/output"
+000800         RETURNING WS-SHELL-RC
+000810     MOVE SPACES TO WS-CONSOLIDATED-PATH
+000812     STRING "data/output/OUTPUT-" DELIMITED BY SIZE
+000820            WS-RUN-DATE DELIMITED BY SIZE
+000830            ".DAT" DELIMITED BY SIZE
+000840            INTO WS-CONSOLIDATED-PATH
+000845     MOVE SPACES TO WS-SHELL-CMD
+000850     STRING "rm -f " DELIMITED BY SIZE
+000860            WS-CONSOLIDATED-PATH DELIMITED BY SIZE
+000870            INTO WS-SHELL-CMD
+000880     CALL "SYSTEM" USING WS-SHELL-CMD RETURNING WS-SHELL-RC
+000890     OPEN INPUT MANIFESTFILE
+000891     IF WS-MANIFESTFILE-STATUS NOT = "00"
+000892         DISPLAY "LGDRIVR: *** UNABLE TO OPEN MANIFESTFILE - "
+000893                 "FILE STATUS " WS-MANIFESTFILE-STATUS " ***"
+000894         MOVE 16 TO RETURN-CODE
+000895         STOP RUN
+000896     END-IF
+000900     .
+000910 1000-EXIT.
+000920     EXIT.
+000930
+000940*----------------------------------------------------------------*
+000950*    2000-PROCESS-MANIFEST                                         *
+000960*    MAIN LOOP - ONE PASS OF LOGIC PER MANIFEST ENTRY.             *
+000970*----------------------------------------------------------------*
+000980 2000-PROCESS-MANIFEST.
+000990     READ MANIFESTFILE INTO WS-INPUT-FILE-NAME
+001000         AT END
+001010             SET EOF-YES TO TRUE
+001020             GO TO 2000-EXIT
+001030     END-READ
+001040     IF WS-INPUT-FILE-NAME = SPACES
+001050         GO TO 2000-EXIT
+001060     END-IF
+001070     PERFORM 2100-RUN-LOGIC-FOR-FILE THRU 2100-EXIT
+001080     ADD 1 TO WS-FILE-COUNT
+001090     .
+001100 2000-EXIT.
+001110     EXIT.
+001120
+001130*----------------------------------------------------------------*
+001140*    2100-RUN-LOGIC-FOR-FILE                                       *
+001150*    STAGES ONE DAILY FILE AS LOGIC'S INPUT, RUNS THE LOGIC LOAD   *
+001160*    MODULE, AND APPENDS ITS OUTPUT TO THE DATED CONSOLIDATED SET. *
+001170*----------------------------------------------------------------*
+001180 2100-RUN-LOGIC-FOR-FILE.
+001181     DISPLAY "LGDRIVR: PROCESSING " WS-INPUT-FILE-NAME
+001182     MOVE "N" TO WS-BUILD-OVERFLOW-SWITCH
+001183     MOVE SPACES TO WS-RESTART-PATH
+001184     STRING "data/output/" DELIMITED BY SIZE
+001185            WS-INPUT-FILE-NAME DELIMITED BY " "
+001186            ".restart.ctl" DELIMITED BY SIZE
+001187            INTO WS-RESTART-PATH
+001188         ON OVERFLOW
+001189             SET BUILD-OVERFLOWED TO TRUE
+001190     END-STRING
+001191     MOVE SPACES TO WS-REJECT-PATH
+001192     STRING "data/output/" DELIMITED BY SIZE
+001193            WS-INPUT-FILE-NAME DELIMITED BY " "
+001194            ".rejects.dat" DELIMITED BY SIZE
+001195            INTO WS-REJECT-PATH
+001196         ON OVERFLOW
+001197             SET BUILD-OVERFLOWED TO TRUE
+001198     END-STRING
+001199     MOVE SPACES TO WS-CTLRPT-PATH
+001200     STRING "data/output/" DELIMITED BY SIZE
+001201            WS-INPUT-FILE-NAME DELIMITED BY " "
+001202            ".control-report.txt" DELIMITED BY SIZE
+001203            INTO WS-CTLRPT-PATH
+001204         ON OVERFLOW
+001205             SET BUILD-OVERFLOWED TO TRUE
+001206     END-STRING
+001207     MOVE SPACES TO WS-SHELL-CMD
+001208     STRING "LOGIC_INPUT_DD=data/input/" DELIMITED BY SIZE
+001209            WS-INPUT-FILE-NAME DELIMITED BY " "
+001210            " LOGIC_OUTPUT_DD=" DELIMITED BY SIZE
+001211            WS-RUN-OUTPUT-PATH DELIMITED BY " "
+001212            " LOGIC_RESTART_DD=" DELIMITED BY SIZE
+001213            WS-RESTART-PATH DELIMITED BY " "
+001214            " LOGIC_REJECT_DD=" DELIMITED BY SIZE
+001215            WS-REJECT-PATH DELIMITED BY " "
+001216            " LOGIC_CTLRPT_DD=" DELIMITED BY SIZE
+001217            WS-CTLRPT-PATH DELIMITED BY " "
+001218            " ./logic" DELIMITED BY SIZE
+001219            INTO WS-SHELL-CMD
+001220         ON OVERFLOW
+001221             SET BUILD-OVERFLOWED TO TRUE
+001222     END-STRING
+001223     IF BUILD-OVERFLOWED
+001224         DISPLAY "LGDRIVR: *** COMMAND BUILD OVERFLOWED FOR "
+001225                 WS-INPUT-FILE-NAME " - LOGIC NOT RUN ***"
+001226         ADD 1 TO WS-FAILED-FILE-COUNT
+001227         GO TO 2100-EXIT
+001228     END-IF
+001229     CALL "SYSTEM" USING WS-SHELL-CMD RETURNING WS-SHELL-RC
+001230     IF WS-SHELL-RC NOT = ZERO
+001231         DISPLAY "LGDRIVR: *** LOGIC FAILED FOR "
+001232                 WS-INPUT-FILE-NAME " - RC=" WS-SHELL-RC
+001233                 " - OUTPUT NOT APPENDED ***"
+001234         ADD 1 TO WS-FAILED-FILE-COUNT
+001235     ELSE
+001255         MOVE SPACES TO WS-SHELL-CMD
+001260         STRING "cat " DELIMITED BY SIZE
+001262                WS-RUN-OUTPUT-PATH DELIMITED BY " "
+001264                " >> " DELIMITED BY SIZE
+001270                WS-CONSOLIDATED-PATH DELIMITED BY " "
+001280                INTO WS-SHELL-CMD
+001285             ON OVERFLOW
+001286                 SET BUILD-OVERFLOWED TO TRUE
+001287         END-STRING
+001290         CALL "SYSTEM" USING WS-SHELL-CMD RETURNING WS-SHELL-RC
+001291         IF WS-SHELL-RC NOT = ZERO
+001292             DISPLAY "LGDRIVR: *** UNABLE TO APPEND OUTPUT FOR "
+001293                     WS-INPUT-FILE-NAME " - RC=" WS-SHELL-RC
+001294                     " ***"
+001295             ADD 1 TO WS-FAILED-FILE-COUNT
+001296         END-IF
+001297     END-IF
+001298     MOVE SPACES TO WS-SHELL-CMD
+001299     STRING "rm -f " DELIMITED BY SIZE
+001300            WS-RUN-OUTPUT-PATH DELIMITED BY " "
+001301            INTO WS-SHELL-CMD
+001302     CALL "SYSTEM" USING WS-SHELL-CMD RETURNING WS-SHELL-RC
+001303     .
+001310 2100-EXIT.
+001320     EXIT.
+001330
+001340*----------------------------------------------------------------*
+001350*    8000-FINALIZE                                                 *
+001360*    CLOSES THE MANIFEST AND REPORTS HOW MANY FILES WERE RUN.      *
+001370*----------------------------------------------------------------*
+001380 8000-FINALIZE.
+001390     CLOSE MANIFESTFILE
+001400     DISPLAY "LGDRIVR: " WS-FILE-COUNT " FILE(S) INTO "
+001410             WS-CONSOLIDATED-PATH
+001411     IF WS-FAILED-FILE-COUNT > ZERO
+001412         DISPLAY "LGDRIVR: *** " WS-FAILED-FILE-COUNT
+001413                 " FILE(S) FAILED - SEE MESSAGES ABOVE ***"
+001414         MOVE 16 TO RETURN-CODE
+001415     END-IF
+001420     .
+001430 8000-EXIT.
+001440     EXIT.
